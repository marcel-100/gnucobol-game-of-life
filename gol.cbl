@@ -4,77 +4,557 @@
 
        PROGRAM-ID. game_of_life.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT control_file ASSIGN TO DYNAMIC control_file_name
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS control_file_status.
+
+           SELECT checkpoint_file ASSIGN TO DYNAMIC checkpoint_file_name
+             ORGANIZATION SEQUENTIAL
+             FILE STATUS checkpoint_file_status.
+
+           SELECT source_file ASSIGN TO DYNAMIC source_file_name
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS source_file_status.
+
+           SELECT pattern_file ASSIGN TO DYNAMIC pattern_lib_name
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS pattern_file_status.
+
+           SELECT stats_file ASSIGN TO DYNAMIC stats_file_name
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS stats_file_status.
+
+           SELECT audit_file ASSIGN TO DYNAMIC audit_file_name
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS audit_file_status.
+
+           SELECT final_file ASSIGN TO DYNAMIC final_file_name
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS final_file_status.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD control_file.
+       01 control_record         PIC X(200).
+
+       FD checkpoint_file.
+       01 checkpoint_record.
+         02 ckpt_generation      PIC 9(9).
+         02 ckpt_height          PIC 999.
+         02 ckpt_width           PIC 999.
+         02 ckpt_world.
+           03 ckpt_w_y OCCURS 200 TIMES.
+             04 ckpt_w_x OCCURS 200 TIMES.
+               05 ckpt_cell      PIC 9.
+
+       FD source_file.
+       01 source_record          PIC X(200).
+
+       FD pattern_file.
+       01 pattern_record         PIC X(80).
+
+       FD stats_file.
+       01 stats_record.
+         02 stats_gen            PIC ZZZZZZZZ9.
+         02 FILLER               PIC X VALUE SPACE.
+         02 stats_live           PIC ZZZZZ9.
+         02 FILLER               PIC X VALUE SPACE.
+         02 stats_births         PIC ZZZZZ9.
+         02 FILLER               PIC X VALUE SPACE.
+         02 stats_deaths         PIC ZZZZZ9.
+
+       FD audit_file.
+       01 audit_record           PIC X(132).
+
+       FD final_file.
+       01 final_record           PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01 cell_color    PIC 9.
        01 cell_random   PIC 9.
 
-       01 counter       PIC 99.
+       01 counter       PIC 999.
 
-       01 height        PIC 99 VALUE 50.
-       01 height_max    PIC 99 VALUE 50.
-       01 width         PIC 99 VALUE 50.
-       01 width_max     PIC 99 VALUE 50.
+       01 height        PIC 999 VALUE 50.
+       01 height_max    PIC 999 VALUE 200.
+       01 width         PIC 999 VALUE 50.
+       01 width_max     PIC 999 VALUE 200.
 
-       01 i             PIC 99.
-       01 j             PIC 99.
-       01 k             PIC 99.
-       01 l             PIC 99.
+       01 i             PIC 999.
+       01 j             PIC 999.
+       01 k             PIC 999.
+       01 l             PIC 999.
 
-       01 x             PIC 99.
-       01 y             PIC 99.
+       01 x             PIC 999.
+       01 y             PIC 999.
 
-       01 x_2           PIC 999.
+       01 x_2           PIC 9(4).
 
-       01 start_x       PIC 99.
-       01 start_y       PIC 99.
+       01 start_x       PIC 999 VALUE 0.
+       01 start_y       PIC 999 VALUE 0.
 
        01 neighbours    PIC 9.
        01 random_seed   USAGE COMP-1.
        01 random_color  PIC 9.
        01 sleep_nano_s  PIC 9(10) VALUE 100000000. *> 0
-       01 text_line     PIC X(50).
+       01 text_line     PIC X(200).
 
        01 world_real.
-         02 w_y         OCCURS 50 TIMES.
-           03 w_x       OCCURS 50 TIMES.
+         02 w_y         OCCURS 200 TIMES.
+           03 w_x       OCCURS 200 TIMES.
              04 cell    PIC 9.
 
        01 world_copy.
-         02 w_y         OCCURS 50 TIMES.
-           03 w_x       OCCURS 50 TIMES.
+         02 w_y         OCCURS 200 TIMES.
+           03 w_x       OCCURS 200 TIMES.
              04 cell    PIC 9.
 
+      * ---- generation bookkeeping, statistics ------------------------ *
+
+       01 generation_count    PIC 9(9) VALUE 0.
+       01 live_count          PIC 9(6) VALUE 0.
+       01 births              PIC 9(6) VALUE 0.
+       01 deaths              PIC 9(6) VALUE 0.
+
+      * ---- run parameters, read from a control file/command line ----- *
+
+       01 control_file_name   PIC X(100) VALUE SPACES.
+       01 control_file_status PIC XX.
+       01 control_eof         PIC X VALUE "N".
+         88 control_at_eof    VALUE "Y".
+       01 control_line        PIC X(200).
+       01 control_key         PIC X(30).
+       01 control_value       PIC X(150).
+       01 command_line_raw    PIC X(200).
+       01 command_line_equals PIC 999.
+       01 cmd_pointer         PIC 999.
+       01 cmd_len             PIC 999.
+
+       01 seed_override       PIC 9(9) VALUE 0.
+       01 seed_used           PIC 9(9) VALUE 0.
+       01 current_date_seed   PIC 9(9).
+
+       01 source_mode         PIC X(10) VALUE "STDIN".
+         88 source_is_stdin      VALUE "STDIN".
+         88 source_is_random     VALUE "RANDOM".
+         88 source_is_file       VALUE "FILE".
+         88 source_is_pattern    VALUE "PATTERN".
+         88 source_is_checkpoint VALUE "CHECKPOINT".
+       01 source_file_name    PIC X(100) VALUE SPACES.
+       01 source_file_status  PIC XX.
+       01 source_file_eof     PIC X VALUE "N".
+
+       01 pattern_name        PIC X(20) VALUE SPACES.
+       01 pattern_lib_name    PIC X(100) VALUE "PATTERNS.LIB".
+       01 pattern_file_status PIC XX.
+       01 pattern_file_eof    PIC X VALUE "N".
+       01 pattern_found       PIC X VALUE "N".
+       01 pattern_dy_text     PIC X(10).
+       01 pattern_dx_text     PIC X(10).
+       01 pattern_dy          PIC S999.
+       01 pattern_dx          PIC S999.
+       01 calc_y              PIC S999.
+       01 calc_x              PIC S999.
+
+       01 batch_flag          PIC X VALUE "N".
+         88 batch_mode        VALUE "Y".
+       01 batch_generations   PIC 9(9) VALUE 0.
+       01 keep_running        PIC X VALUE "Y".
+         88 keep_running_yes  VALUE "Y".
+
+       01 edge_mode           PIC X(10) VALUE "TORUS".
+         88 edge_is_torus     VALUE "TORUS".
+         88 edge_is_border    VALUE "BORDER".
+
+       01 checkpoint_interval    PIC 9(6) VALUE 0.
+       01 checkpoint_file_name   PIC X(100) VALUE "CHECKPOINT.DAT".
+       01 checkpoint_file_status PIC XX.
+
+       01 stats_file_name     PIC X(100) VALUE "STATS.DAT".
+       01 stats_file_status   PIC XX.
+
+       01 audit_file_name     PIC X(100) VALUE "AUDIT.LOG".
+       01 audit_file_status   PIC XX.
+       01 audit_timestamp     PIC X(14).
+       01 audit_user          PIC X(30) VALUE SPACES.
+
+       01 final_file_name     PIC X(100) VALUE "FINALGRID.DAT".
+       01 final_file_status   PIC XX.
+
+      * ---- stall/repeat detection ------------------------------------ *
+
+       01 stall_history.
+         02 stall_snapshot OCCURS 8 TIMES.
+           03 stall_world.
+             04 stall_w_y OCCURS 200 TIMES.
+               05 stall_w_x OCCURS 200 TIMES.
+                 06 stall_cell PIC 9.
+           03 stall_gen     PIC 9(9).
+       01 stall_count    PIC 99 VALUE 0.
+       01 stall_index    PIC 99 VALUE 0.
+       01 stall_match    PIC X VALUE "N".
+         88 stall_found  VALUE "Y".
+       01 si             PIC 99.
+
+       01 session_generations  PIC 9(9) VALUE 0.
+
        PROCEDURE DIVISION.
 
       * -------------------------------------------------------------- *
 
        main SECTION.
 
-       DISPLAY
-         "Enter a map as lines of 0's and 1's via STDIN, or press "
-         "enter to create a random map. Maps are limited to "
-         width_max " x " height_max " cells. Exit with Control-C."
+       PERFORM read_control_file
 
-       PERFORM create_world_from_stdin
+       IF height > height_max THEN
+         MOVE height_max TO height
+       END-IF
 
-       IF w_y IN world_real(1) = SPACES THEN
-         PERFORM create_world_random
+       IF width > width_max THEN
+         MOVE width_max TO width
+       END-IF
+
+       IF batch_mode AND batch_generations = 0 THEN
+         DISPLAY
+           "BATCH=Y requires GENERATIONS=<n> (n > 0) in the control "
+           "file; a batch run cannot rely on the stall detector as "
+           "its only exit. Aborting."
+         GOBACK
        END-IF
 
+       PERFORM open_audit_log
+
+       EVALUATE TRUE
+
+         WHEN source_is_checkpoint
+           PERFORM load_checkpoint
+
+         WHEN source_is_random
+           PERFORM create_world_random
+           MOVE 0 TO generation_count
+
+         WHEN source_is_file
+           PERFORM create_world_from_named_file
+           MOVE 0 TO generation_count
+
+         WHEN source_is_pattern
+           PERFORM create_world_from_pattern
+           MOVE 0 TO generation_count
+
+         WHEN OTHER
+           IF NOT batch_mode THEN
+
+             DISPLAY
+               "Enter a map as lines of 0's and 1's via STDIN, or "
+               "press enter to create a random map, or enter "
+               "FILE:name to load a saved pattern. Maps are "
+               "limited to " width_max
+               " x " height_max
+               " cells. Exit with Control-C."
+
+             PERFORM create_world_from_stdin
+
+             IF w_y IN world_real(1) = SPACES THEN
+               PERFORM create_world_random
+               MOVE "RANDOM" TO source_mode
+             END-IF
+
+           ELSE
+             PERFORM create_world_random
+             MOVE "RANDOM" TO source_mode
+           END-IF
+           MOVE 0 TO generation_count
+
+       END-EVALUATE
+
+       INITIALIZE world_copy
+
+       PERFORM write_audit_start
+       PERFORM open_stats_report
+
        PERFORM main_loop
 
+       PERFORM close_reports
+
        GOBACK
        .
 
+      * -------------------------------------------------------------- *
+
+       read_control_file SECTION.
+
+       ACCEPT command_line_raw FROM COMMAND-LINE
+
+       MOVE 0 TO command_line_equals
+       INSPECT command_line_raw TALLYING command_line_equals
+         FOR ALL "="
+
+       IF command_line_equals > 0 THEN
+         PERFORM parse_command_line_args
+       ELSE
+         MOVE command_line_raw TO control_file_name
+         IF control_file_name = SPACES THEN
+           MOVE "GOL.CFG" TO control_file_name
+         END-IF
+         PERFORM read_control_file_from_disk
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       read_control_file_from_disk SECTION.
+
+       OPEN INPUT control_file
+
+       IF control_file_status = "00" THEN
+
+         PERFORM UNTIL control_at_eof
+
+           READ control_file INTO control_line
+             AT END
+               MOVE "Y" TO control_eof
+             NOT AT END
+               IF control_line NOT = SPACES THEN
+                 PERFORM parse_control_line
+               END-IF
+           END-READ
+
+         END-PERFORM
+
+         CLOSE control_file
+
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       parse_command_line_args SECTION.
+
+       MOVE FUNCTION TRIM(command_line_raw) TO command_line_raw
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(command_line_raw)) TO cmd_len
+       MOVE 1 TO cmd_pointer
+
+       PERFORM UNTIL cmd_pointer > cmd_len
+
+         MOVE SPACES TO control_line
+
+         UNSTRING command_line_raw DELIMITED BY SPACE
+           INTO control_line
+           WITH POINTER cmd_pointer
+         END-UNSTRING
+
+         IF control_line NOT = SPACES THEN
+           PERFORM parse_control_line
+         END-IF
+
+       END-PERFORM
+       .
+
+      * -------------------------------------------------------------- *
+
+       parse_control_line SECTION.
+
+       MOVE SPACES TO control_key
+       MOVE SPACES TO control_value
+
+       UNSTRING control_line DELIMITED BY "="
+         INTO control_key control_value
+       END-UNSTRING
+
+       EVALUATE control_key
+
+         WHEN "HEIGHT"
+           MOVE FUNCTION NUMVAL(control_value) TO height
+         WHEN "WIDTH"
+           MOVE FUNCTION NUMVAL(control_value) TO width
+         WHEN "SPEED"
+           MOVE FUNCTION NUMVAL(control_value) TO sleep_nano_s
+         WHEN "SEED"
+           MOVE FUNCTION NUMVAL(control_value) TO seed_override
+         WHEN "SOURCE"
+           MOVE control_value TO source_mode
+         WHEN "SOURCEFILE"
+           MOVE control_value TO source_file_name
+         WHEN "PATTERNNAME"
+           MOVE control_value TO pattern_name
+         WHEN "PATTERNLIB"
+           MOVE control_value TO pattern_lib_name
+         WHEN "BATCH"
+           MOVE control_value TO batch_flag
+         WHEN "GENERATIONS"
+           MOVE FUNCTION NUMVAL(control_value) TO batch_generations
+         WHEN "EDGE"
+           MOVE control_value TO edge_mode
+         WHEN "CKPTEVERY"
+           MOVE FUNCTION NUMVAL(control_value) TO checkpoint_interval
+         WHEN "CKPTFILE"
+           MOVE control_value TO checkpoint_file_name
+         WHEN "STATSFILE"
+           MOVE control_value TO stats_file_name
+         WHEN "AUDITFILE"
+           MOVE control_value TO audit_file_name
+         WHEN "FINALFILE"
+           MOVE control_value TO final_file_name
+         WHEN "STARTX"
+           MOVE FUNCTION NUMVAL(control_value) TO start_x
+         WHEN "STARTY"
+           MOVE FUNCTION NUMVAL(control_value) TO start_y
+         WHEN OTHER
+           CONTINUE
+
+       END-EVALUATE
+       .
+
+      * -------------------------------------------------------------- *
+
+       open_audit_log SECTION.
+
+       OPEN EXTEND audit_file
+
+       IF audit_file_status NOT = "00" THEN
+         OPEN OUTPUT audit_file
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       write_audit_start SECTION.
+
+       MOVE FUNCTION CURRENT-DATE(1:14) TO audit_timestamp
+
+       DISPLAY "USER" UPON ENVIRONMENT-NAME
+       ACCEPT audit_user FROM ENVIRONMENT-VALUE
+
+       IF audit_user = SPACES THEN
+         MOVE "UNKNOWN" TO audit_user
+       END-IF
+
+       MOVE SPACES TO audit_record
+       STRING
+         "RUN START ts=" audit_timestamp
+         " user=" audit_user
+         " height=" height
+         " width=" width
+         " seed=" seed_used
+         " source=" source_mode
+         DELIMITED BY SIZE
+         INTO audit_record
+       END-STRING
+
+       WRITE audit_record
+       .
+
+      * -------------------------------------------------------------- *
+
+       write_audit_end SECTION.
+
+       MOVE FUNCTION CURRENT-DATE(1:14) TO audit_timestamp
+
+       MOVE SPACES TO audit_record
+       STRING
+         "RUN END   ts=" audit_timestamp
+         " generations=" generation_count
+         DELIMITED BY SIZE
+         INTO audit_record
+       END-STRING
+
+       WRITE audit_record
+
+       CLOSE audit_file
+       .
+
+      * -------------------------------------------------------------- *
+
+       open_stats_report SECTION.
+
+       IF source_is_checkpoint THEN
+         OPEN EXTEND stats_file
+         IF stats_file_status NOT = "00" THEN
+           OPEN OUTPUT stats_file
+         END-IF
+       ELSE
+         OPEN OUTPUT stats_file
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       write_stats_line SECTION.
+
+       MOVE SPACES TO stats_record
+       MOVE generation_count TO stats_gen
+       MOVE live_count TO stats_live
+       MOVE births TO stats_births
+       MOVE deaths TO stats_deaths
+
+       WRITE stats_record
+       .
+
+      * -------------------------------------------------------------- *
+
+       close_reports SECTION.
+
+       CLOSE stats_file
+
+       IF batch_mode THEN
+         PERFORM write_final_grid
+       END-IF
+
+       PERFORM write_audit_end
+       .
+
+      * -------------------------------------------------------------- *
+
+       write_final_grid SECTION.
+
+       OPEN OUTPUT final_file
+
+       IF final_file_status NOT = "00" THEN
+
+         DISPLAY
+           "Final grid file " final_file_name
+           " could not be opened for writing; final grid skipped."
+
+       ELSE
+
+         PERFORM VARYING y FROM 1 UNTIL y > height
+
+           MOVE SPACES TO text_line
+           MOVE w_y IN world_real(y) TO text_line
+
+           MOVE SPACES TO final_record
+           MOVE text_line(1:width) TO final_record(1:width)
+
+           WRITE final_record
+
+         END-PERFORM
+
+         CLOSE final_file
+
+       END-IF
+       .
+
       * -------------------------------------------------------------- *
 
        create_world_random SECTION.
 
-       MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE(8:9))
-         TO random_seed
+       IF seed_override NOT = 0 THEN
+         MOVE seed_override TO seed_used
+       ELSE
+         MOVE FUNCTION CURRENT-DATE(8:9) TO current_date_seed
+         MOVE current_date_seed TO seed_used
+       END-IF
+
+       MOVE FUNCTION RANDOM(seed_used) TO random_seed
 
        PERFORM VARYING y FROM 1 UNTIL y > height
          PERFORM VARYING x FROM 1 UNTIL x > width
@@ -92,37 +572,271 @@
        create_world_from_stdin SECTION.
 
        MOVE 1 TO counter
+       ACCEPT text_line FROM STDIN
 
-       PERFORM WITH TEST AFTER UNTIL text_line = SPACES
+       IF text_line(1:5) = "FILE:" THEN
 
-         ACCEPT text_line FROM STDIN
-         MOVE text_line TO w_y IN world_real(counter)
+         MOVE SPACES TO source_file_name
+         MOVE text_line(6:195) TO source_file_name
+         PERFORM create_world_from_named_file
 
-         ADD 1 TO counter
+       ELSE
 
-       END-PERFORM
+         MOVE SPACES TO w_y IN world_real(1)
 
-       IF w_y IN world_real(1) <> SPACES THEN
+         PERFORM UNTIL text_line = SPACES
 
-         MOVE counter TO height
-         SUBTRACT 2 FROM height
+           IF counter <= height_max THEN
+             MOVE text_line TO w_y IN world_real(counter)
+           END-IF
 
-         MOVE 0 TO counter
+           ADD 1 TO counter
+           ACCEPT text_line FROM STDIN
 
-         INSPECT w_y IN world_real(1) TALLYING counter FOR
-           TRAILING SPACES
+         END-PERFORM
 
-         MOVE width_max TO width
-         SUBTRACT counter FROM width
+         IF w_y IN world_real(1) <> SPACES THEN
+           PERFORM compute_world_dimensions
+         END-IF
+
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
 
-         IF height > height_max THEN
-           MOVE height_max TO height
+       create_world_from_named_file SECTION.
+
+       MOVE 1 TO counter
+       OPEN INPUT source_file
+
+       IF source_file_status = "00" THEN
+
+         MOVE "N" TO source_file_eof
+
+         PERFORM UNTIL source_file_eof = "Y"
+
+           READ source_file INTO text_line
+             AT END
+               MOVE "Y" TO source_file_eof
+             NOT AT END
+               IF text_line = SPACES THEN
+                 MOVE "Y" TO source_file_eof
+               ELSE
+                 IF counter <= height_max THEN
+                   MOVE text_line TO w_y IN world_real(counter)
+                 END-IF
+                 ADD 1 TO counter
+               END-IF
+           END-READ
+
+         END-PERFORM
+
+         CLOSE source_file
+
+         IF counter = 1 THEN
+           DISPLAY
+             "Pattern file " source_file_name
+             " is empty; using a random world instead."
+           PERFORM create_world_random
+           MOVE "RANDOM" TO source_mode
+         ELSE
+           PERFORM compute_world_dimensions
+           MOVE "FILE" TO source_mode
          END-IF
 
-         IF width > width_max THEN
-           MOVE width_max TO width
+       ELSE
+
+         DISPLAY
+           "Pattern file " source_file_name
+           " not available; using a random world instead."
+         PERFORM create_world_random
+         MOVE "RANDOM" TO source_mode
+
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       compute_world_dimensions SECTION.
+
+       MOVE counter TO height
+       SUBTRACT 1 FROM height
+
+       MOVE 0 TO counter
+
+       INSPECT w_y IN world_real(1) TALLYING counter FOR
+         TRAILING SPACES
+
+       MOVE width_max TO width
+       SUBTRACT counter FROM width
+
+       IF height > height_max THEN
+         MOVE height_max TO height
+       END-IF
+
+       IF width > width_max THEN
+         MOVE width_max TO width
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       create_world_from_pattern SECTION.
+
+       IF start_x = 0 THEN
+         COMPUTE start_x = width / 2
+       END-IF
+
+       IF start_y = 0 THEN
+         COMPUTE start_y = height / 2
+       END-IF
+
+       MOVE "N" TO pattern_file_eof
+       MOVE "N" TO pattern_found
+
+       OPEN INPUT pattern_file
+
+       IF pattern_file_status = "00" THEN
+
+         PERFORM UNTIL pattern_file_eof = "Y" OR pattern_found = "Y"
+
+           READ pattern_file INTO pattern_record
+             AT END
+               MOVE "Y" TO pattern_file_eof
+             NOT AT END
+               IF FUNCTION TRIM(pattern_record) =
+                    FUNCTION TRIM(pattern_name) THEN
+                 MOVE "Y" TO pattern_found
+                 PERFORM stamp_pattern_cells
+               END-IF
+           END-READ
+
+         END-PERFORM
+
+         CLOSE pattern_file
+
+         IF pattern_found = "N" THEN
+           DISPLAY
+             "Pattern " pattern_name
+             " not found in " pattern_lib_name
+             "; using a random world instead."
+           PERFORM create_world_random
+           MOVE "RANDOM" TO source_mode
          END-IF
 
+       ELSE
+
+         DISPLAY
+           "Pattern library " pattern_lib_name
+           " not available; using a random world instead."
+         PERFORM create_world_random
+         MOVE "RANDOM" TO source_mode
+
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       stamp_pattern_cells SECTION.
+
+       PERFORM UNTIL pattern_file_eof = "Y"
+
+         READ pattern_file INTO pattern_record
+           AT END
+             MOVE "Y" TO pattern_file_eof
+           NOT AT END
+             IF pattern_record = SPACES THEN
+               MOVE "Y" TO pattern_file_eof
+             ELSE
+               PERFORM stamp_one_cell
+             END-IF
+         END-READ
+
+       END-PERFORM
+       .
+
+      * -------------------------------------------------------------- *
+
+       stamp_one_cell SECTION.
+
+       MOVE SPACES TO pattern_dy_text
+       MOVE SPACES TO pattern_dx_text
+
+       UNSTRING pattern_record DELIMITED BY ","
+         INTO pattern_dy_text pattern_dx_text
+       END-UNSTRING
+
+       MOVE FUNCTION NUMVAL(pattern_dy_text) TO pattern_dy
+       MOVE FUNCTION NUMVAL(pattern_dx_text) TO pattern_dx
+
+       COMPUTE calc_y = start_y + pattern_dy
+       COMPUTE calc_x = start_x + pattern_dx
+
+       IF calc_y >= 1 AND calc_y <= height
+         AND calc_x >= 1 AND calc_x <= width THEN
+
+         MOVE calc_y TO y
+         MOVE calc_x TO x
+         SET cell IN world_real(y, x) TO 1
+
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       load_checkpoint SECTION.
+
+       OPEN INPUT checkpoint_file
+
+       IF checkpoint_file_status NOT = "00" THEN
+
+         DISPLAY
+           "Checkpoint file " checkpoint_file_name
+           " not available; starting a random world instead."
+         PERFORM create_world_random
+         MOVE 0 TO generation_count
+         MOVE "RANDOM" TO source_mode
+
+       ELSE
+
+         READ checkpoint_file
+           AT END
+             DISPLAY
+               "Checkpoint file " checkpoint_file_name
+               " is empty; starting a random world instead."
+             PERFORM create_world_random
+             MOVE 0 TO generation_count
+             MOVE "RANDOM" TO source_mode
+           NOT AT END
+             MOVE ckpt_generation TO generation_count
+             MOVE ckpt_height TO height
+             MOVE ckpt_width TO width
+             MOVE ckpt_world TO world_real
+         END-READ
+
+         CLOSE checkpoint_file
+
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       write_checkpoint SECTION.
+
+       MOVE generation_count TO ckpt_generation
+       MOVE height TO ckpt_height
+       MOVE width TO ckpt_width
+       MOVE world_real TO ckpt_world
+
+       OPEN OUTPUT checkpoint_file
+
+       IF checkpoint_file_status NOT = "00" THEN
+         DISPLAY
+           "Checkpoint file " checkpoint_file_name
+           " could not be opened for writing; checkpoint skipped."
+       ELSE
+         WRITE checkpoint_record
+         CLOSE checkpoint_file
        END-IF
        .
 
@@ -135,12 +849,34 @@
        MOVE FUNCTION MOD(random_color, 7) TO random_color
        ADD 1 TO random_color
 
-       PERFORM FOREVER
+       MOVE "Y" TO keep_running
+
+       PERFORM UNTIL NOT keep_running_yes
+
+         IF NOT batch_mode THEN
+           PERFORM display_world
+         END-IF
 
-         PERFORM display_world
          PERFORM create_next_generation
+         ADD 1 TO session_generations
+         PERFORM write_stats_line
+         PERFORM check_for_stall
+
+         IF stall_found THEN
+           DISPLAY
+             "Generation " generation_count
+             " repeats an earlier board; halting."
+           MOVE "N" TO keep_running
+         END-IF
 
-         CALL "CBL_GC_NANOSLEEP" USING sleep_nano_s
+         IF batch_mode AND batch_generations > 0
+           AND session_generations >= batch_generations THEN
+           MOVE "N" TO keep_running
+         END-IF
+
+         IF NOT batch_mode AND keep_running_yes THEN
+           CALL "CBL_GC_NANOSLEEP" USING sleep_nano_s
+         END-IF
 
        END-PERFORM
        .
@@ -188,6 +924,9 @@
 
        create_next_generation SECTION.
 
+       MOVE 0 TO births
+       MOVE 0 TO deaths
+
        PERFORM VARYING y FROM 1 UNTIL y > height
          PERFORM VARYING x FROM 1 UNTIL x > width
 
@@ -196,10 +935,12 @@
            IF cell IN world_real(y, x) = 0 THEN
              IF neighbours = 3 THEN
                SET cell IN world_copy(y, x) TO 1
+               ADD 1 TO births
              END-IF
            ELSE
              IF neighbours < 2 THEN
                SET cell IN world_copy(y, x) TO 0
+               ADD 1 TO deaths
              END-IF
              IF neighbours = 2 OR neighbours = 3 THEN
                EVALUATE cell IN world_real(y, x)
@@ -211,6 +952,7 @@
              END-IF
              IF neighbours > 3 THEN
                SET cell IN world_copy(y, x) TO 0
+               ADD 1 TO deaths
              END-IF
            END-IF
 
@@ -218,6 +960,65 @@
        END-PERFORM
 
        MOVE world_copy TO world_real
+
+       ADD 1 TO generation_count
+
+       PERFORM count_live_cells
+
+       IF checkpoint_interval > 0 THEN
+         IF FUNCTION MOD(generation_count, checkpoint_interval) = 0
+           THEN
+           PERFORM write_checkpoint
+         END-IF
+       END-IF
+       .
+
+      * -------------------------------------------------------------- *
+
+       count_live_cells SECTION.
+
+       MOVE 0 TO live_count
+
+       PERFORM VARYING y FROM 1 UNTIL y > height
+         PERFORM VARYING x FROM 1 UNTIL x > width
+
+           IF cell IN world_real(y, x) > 0 THEN
+             ADD 1 TO live_count
+           END-IF
+
+         END-PERFORM
+       END-PERFORM
+       .
+
+      * -------------------------------------------------------------- *
+
+       check_for_stall SECTION.
+
+       MOVE "N" TO stall_match
+
+       PERFORM VARYING si FROM 1 UNTIL si > stall_count
+
+         IF world_real = stall_world(si) THEN
+           MOVE "Y" TO stall_match
+         END-IF
+
+       END-PERFORM
+
+       IF stall_match = "N" THEN
+
+         ADD 1 TO stall_index
+         IF stall_index > 8 THEN
+           MOVE 1 TO stall_index
+         END-IF
+
+         MOVE world_real TO stall_world(stall_index)
+         MOVE generation_count TO stall_gen(stall_index)
+
+         IF stall_count < 8 THEN
+           ADD 1 TO stall_count
+         END-IF
+
+       END-IF
        .
 
       * -------------------------------------------------------------- *
@@ -241,8 +1042,10 @@
            PERFORM translate_coordinates
 
            IF i <> x OR j <> y THEN
-             IF cell IN world_real(l, k) > 0 THEN
-               ADD 1 TO neighbours
+             IF k > 0 AND l > 0 THEN
+               IF cell IN world_real(l, k) > 0 THEN
+                 ADD 1 TO neighbours
+               END-IF
              END-IF
            END-IF
 
@@ -262,14 +1065,30 @@
 
        translate_coordinates SECTION.
 
-       EVALUATE k
-         WHEN 0 MOVE height TO k
-         WHEN (height + 1) MOVE 1 TO k
-       END-EVALUATE
+       EVALUATE TRUE
+
+         WHEN edge_is_border
+
+           IF k = (width + 1) THEN
+             MOVE 0 TO k
+           END-IF
+
+           IF l = (height + 1) THEN
+             MOVE 0 TO l
+           END-IF
+
+         WHEN OTHER
+
+           EVALUATE k
+             WHEN 0 MOVE width TO k
+             WHEN (width + 1) MOVE 1 TO k
+           END-EVALUATE
+
+           EVALUATE l
+             WHEN 0 MOVE height TO l
+             WHEN (height + 1) MOVE 1 TO l
+           END-EVALUATE
 
-       EVALUATE l
-         WHEN 0 MOVE width TO l
-         WHEN (width + 1) MOVE 1 TO l
        END-EVALUATE
        .
 
